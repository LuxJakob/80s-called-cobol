@@ -1,31 +1,230 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARS.
-
-       DATA DIVISION.
-           *> working storage defines variables
-           WORKING-STORAGE SECTION.
-           *> 9  - numeric
-           *> A  - alphabetic
-           *> X  - alphanumeric
-           *> V  - decimal
-           *> S  - sign
-           *> 01 - top level variables
-           *> 05 - group level variables
-           01 EMPTY-VAR PIC S9(3)V9(2).
-           01 DEC-VAR PIC S9(3)V9(2) VALUE -123.45.
-           01 TEXT-VAR PIC A(6) VALUE 'ABCDEF'.
-           01 MIXED-VAR PIC X(15) VALUE '12@4A!D$'.
-           01 GROUP-VAR.
-             05 SUBVAR-1 PIC 9(4) VALUE 1337.
-             05 SUBVAR-2 PIC X(9) VALUE ' - Lorem '.
-             05 SUBVAR-3 PIC A(6) VALUE 'ipsum '.
-             05 SUBVAR-4 PIC A(20) VALUE 'dolor'.
-      
-           *> print our variables
-       PROCEDURE DIVISION.
-           DISPLAY "Not declared var: "EMPTY-VAR.
-           DISPLAY "Decimal var: "DEC-VAR.
-           DISPLAY "Text var: "TEXT-VAR.
-           DISPLAY "Mixed var: "MIXED-VAR.
-           DISPLAY "Group var: "GROUP-VAR.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VARS.
+000300 AUTHOR. D. W. HARLOW.
+000400 INSTALLATION. ACADEMIC RECORDS DIVISION.
+000500 DATE-WRITTEN. 01/04/1987.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------
+001200* 01/04/1987 DWH   ORIGINAL CODING - DEMONSTRATION OF THE
+001300*                  NUMERIC, ALPHABETIC, ALPHANUMERIC, SIGNED
+001400*                  AND GROUP PICTURE CLAUSES.
+001500* 08/09/2026 RLM   ADDED A FIELD-VALIDATION UTILITY THAT READS
+001600*                  VALFILE AND FLAGS ANY RECORD WHOSE FIELDS
+001700*                  DO NOT MATCH THE PICTURE THEY ARE SUPPOSED
+001800*                  TO HOLD, WRITING EACH EXCEPTION TO EXCFILE.
+001900*                  MOVED GROUP-VAR INTO THE GRPVARC COPY
+002000*                  MEMBER AND ADDED GVEXTRCT SO OTHER JOBS CAN
+002100*                  READ THE SAME RECORD LAYOUT.
+002200*----------------------------------------------------------
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT VALFILE ASSIGN TO "VALFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT EXCFILE ASSIGN TO "EXCFILE"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT GVEXTRCT ASSIGN TO "GVEXTRCT"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*VALFILE - ONE TEST CASE PER RECORD, BUILT FROM THE SAME
+003700*9, A, X, V AND S PICTURE CLAUSES DECLARED BELOW, SO EACH
+003800*FIELD CAN BE CHECKED AGAINST THE PICTURE IT IS SUPPOSED
+003900*TO SATISFY INSTEAD OF JUST BEING DISPLAYED AS SAMPLE DATA.
+004000 FD  VALFILE.
+004100 01  VAL-RECORD.
+004200     05  VAL-CASE-ID            PIC X(10).
+004300     05  VAL-NUMERIC-FLD        PIC X(05).
+004400     05  VAL-SIGNED-SIGN        PIC X(01).
+004500     05  VAL-SIGNED-DIGITS      PIC X(05).
+004600     05  VAL-ALPHA-FLD          PIC X(06).
+004700     05  VAL-ALNUM-FLD          PIC X(15).
+004800
+004900*EXCFILE - ONE LINE FOR EVERY FIELD THAT FAILS VALIDATION
+005000 FD  EXCFILE.
+005100 01  EXC-RECORD.
+005200     05  EXC-CASE-ID            PIC X(10).
+005300     05  EXC-FIELD-NAME         PIC X(14).
+005400     05  EXC-REASON             PIC X(44).
+005500
+005600*GVEXTRCT - GROUP-VAR WRITTEN OUT AS A FIXED-WIDTH RECORD SO
+005700*OTHER JOBS CAN READ IT WITHOUT HAND-DECLARING THEIR OWN COPY
+005800*OF SUBVAR-1 THRU SUBVAR-4
+005900 FD  GVEXTRCT.
+006000 01  GV-EXTRACT-RECORD          PIC X(39).
+006100
+006200 WORKING-STORAGE SECTION.
+006300*ORIGINAL DEMONSTRATION FIELDS
+006400* 9  - NUMERIC
+006500* A  - ALPHABETIC
+006600* X  - ALPHANUMERIC
+006700* V  - DECIMAL
+006800* S  - SIGN
+006900* 01 - TOP LEVEL VARIABLES
+007000* 05 - GROUP LEVEL VARIABLES
+007100 01  EMPTY-VAR                  PIC S9(3)V9(2).
+007200 01  DEC-VAR                    PIC S9(3)V9(2) VALUE -123.45.
+007300 01  TEXT-VAR                   PIC A(6) VALUE 'ABCDEF'.
+007400 01  MIXED-VAR                  PIC X(15) VALUE '12@4A!D$'.
+007500
+007600*GROUP-VAR IS NOW MAINTAINED IN GRPVARC SO GVEXTRCT READERS
+007700*AND THIS PROGRAM SHARE ONE LAYOUT
+007800     COPY GRPVARC.
+007900
+008000*FIELD-VALIDATION WORK AREAS
+008100 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+008200     88  WS-EOF                 VALUE 'Y'.
+008300 01  WS-EXCEPTION-COUNT         PIC 9(09) VALUE 0.
+008400 01  WS-CASE-COUNT              PIC 9(09) VALUE 0.
+008500
+008600 PROCEDURE DIVISION.
+008700*============================================================
+008800* 0000-MAINLINE
+008900*============================================================
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009200     PERFORM 2000-VALIDATE-CASE THRU 2000-EXIT
+009300         UNTIL WS-EOF
+009400     PERFORM 3000-FINALIZE THRU 3000-EXIT
+009500     STOP RUN.
+009600
+009700*============================================================
+009800* 1000-INITIALIZE
+009900*   DISPLAYS THE ORIGINAL SAMPLE VARIABLES, OPENS THE
+010000*   VALIDATION AND EXTRACT FILES, AND PRIMES THE FIRST CASE
+010100*============================================================
+010200 1000-INITIALIZE.
+010300     DISPLAY "Not declared var: "EMPTY-VAR
+010400     DISPLAY "Decimal var: "DEC-VAR
+010500     DISPLAY "Text var: "TEXT-VAR
+010600     DISPLAY "Mixed var: "MIXED-VAR
+010700     DISPLAY "Group var: "GROUP-VAR
+010800     OPEN INPUT  VALFILE
+010900     OPEN OUTPUT EXCFILE
+011000     OPEN OUTPUT GVEXTRCT
+011100     WRITE GV-EXTRACT-RECORD FROM GROUP-VAR
+011200     PERFORM 2100-READ-VAL-RECORD THRU 2100-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500
+011600*============================================================
+011700* 2000-VALIDATE-CASE
+011800*   RUNS EVERY FIELD VALIDATION AGAINST THE CURRENT CASE AND
+011900*   READS THE NEXT ONE AHEAD FOR THE CONTROLLING PERFORM
+012000*============================================================
+012100 2000-VALIDATE-CASE.
+012200     ADD 1 TO WS-CASE-COUNT
+012300     PERFORM 2200-CHECK-NUMERIC-FLD THRU 2200-EXIT
+012400     PERFORM 2300-CHECK-SIGNED-FLD THRU 2300-EXIT
+012500     PERFORM 2400-CHECK-ALPHA-FLD THRU 2400-EXIT
+012600     PERFORM 2500-CHECK-ALNUM-FLD THRU 2500-EXIT
+012700     PERFORM 2100-READ-VAL-RECORD THRU 2100-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000
+013100*============================================================
+013200* 2100-READ-VAL-RECORD
+013300*============================================================
+013400 2100-READ-VAL-RECORD.
+013500     READ VALFILE
+013600         AT END
+013700             SET WS-EOF TO TRUE
+013800     END-READ.
+013900 2100-EXIT.
+014000     EXIT.
+014100
+014200*============================================================
+014300* 2200-CHECK-NUMERIC-FLD
+014400*   VAL-NUMERIC-FLD STANDS IN FOR A PIC 9(05) FIELD SUCH AS
+014500*   NUM3. SPACES OR ANY NON-DIGIT DATA - THE SAME PROBLEM
+014600*   EMPTY-VAR DEMONSTRATES WITH NO VALUE CLAUSE - IS FLAGGED
+014700*   RATHER THAN SILENTLY DISPLAYED.
+014800*============================================================
+014900 2200-CHECK-NUMERIC-FLD.
+015000     IF VAL-NUMERIC-FLD NOT NUMERIC
+015100         MOVE VAL-CASE-ID TO EXC-CASE-ID
+015200         MOVE 'NUMERIC-FLD' TO EXC-FIELD-NAME
+015300         MOVE 'SPACES OR NON-NUMERIC DATA IN A 9(05) FIELD'
+015400             TO EXC-REASON
+015500         WRITE EXC-RECORD
+015600         ADD 1 TO WS-EXCEPTION-COUNT
+015700     END-IF.
+015800 2200-EXIT.
+015900     EXIT.
+016000
+016100*============================================================
+016200* 2300-CHECK-SIGNED-FLD
+016300*   VAL-SIGNED-SIGN/VAL-SIGNED-DIGITS STAND IN FOR A PIC
+016400*   S9(3)V9(2) FIELD SUCH AS EMPTY-VAR OR DEC-VAR. A BLANK
+016500*   SIGN IS TREATED AS UNSIGNED AND ACCEPTED; ANYTHING ELSE
+016600*   OTHER THAN + OR -, OR NON-NUMERIC DIGITS, IS FLAGGED.
+016700*============================================================
+016800 2300-CHECK-SIGNED-FLD.
+016900     IF (VAL-SIGNED-SIGN NOT = '+' AND VAL-SIGNED-SIGN NOT = '-'
+017000             AND VAL-SIGNED-SIGN NOT = SPACE)
+017100             OR VAL-SIGNED-DIGITS NOT NUMERIC
+017200         MOVE VAL-CASE-ID TO EXC-CASE-ID
+017300         MOVE 'SIGNED-FLD' TO EXC-FIELD-NAME
+017400         MOVE 'NOT A VALID SIGNED S9(3)V9(2) VALUE'
+017500             TO EXC-REASON
+017600         WRITE EXC-RECORD
+017700         ADD 1 TO WS-EXCEPTION-COUNT
+017800     END-IF.
+017900 2300-EXIT.
+018000     EXIT.
+018100
+018200*============================================================
+018300* 2400-CHECK-ALPHA-FLD
+018400*   VAL-ALPHA-FLD STANDS IN FOR A PIC A(6) FIELD SUCH AS
+018500*   TEXT-VAR. ANYTHING THAT IS NOT PURE ALPHABETIC DATA,
+018600*   INCLUDING SPACES, IS FLAGGED.
+018700*============================================================
+018800 2400-CHECK-ALPHA-FLD.
+018900     IF VAL-ALPHA-FLD NOT ALPHABETIC
+019000             OR VAL-ALPHA-FLD = SPACES
+019100         MOVE VAL-CASE-ID TO EXC-CASE-ID
+019200         MOVE 'ALPHA-FLD' TO EXC-FIELD-NAME
+019300         MOVE 'EXPECTED ALPHABETIC A(06) DATA'
+019400             TO EXC-REASON
+019500         WRITE EXC-RECORD
+019600         ADD 1 TO WS-EXCEPTION-COUNT
+019700     END-IF.
+019800 2400-EXIT.
+019900     EXIT.
+020000
+020100*============================================================
+020200* 2500-CHECK-ALNUM-FLD
+020300*   VAL-ALNUM-FLD STANDS IN FOR A PIC X(15) FIELD SUCH AS
+020400*   MIXED-VAR. ANY ALPHANUMERIC BYTE STRING IS VALID, BUT A
+020500*   FIELD LEFT COMPLETELY BLANK MEANS THE CASE SUPPLIED NO
+020600*   DATA AT ALL, SO THAT IS FLAGGED TOO.
+020700*============================================================
+020800 2500-CHECK-ALNUM-FLD.
+020900     IF VAL-ALNUM-FLD = SPACES
+021000         MOVE VAL-CASE-ID TO EXC-CASE-ID
+021100         MOVE 'ALNUM-FLD' TO EXC-FIELD-NAME
+021200         MOVE 'FIELD IS BLANK - NO DATA SUPPLIED'
+021300             TO EXC-REASON
+021400         WRITE EXC-RECORD
+021500         ADD 1 TO WS-EXCEPTION-COUNT
+021600     END-IF.
+021700 2500-EXIT.
+021800     EXIT.
+021900
+022000*============================================================
+022100* 3000-FINALIZE
+022200*============================================================
+022300 3000-FINALIZE.
+022400     DISPLAY 'CASES CHECKED: ' WS-CASE-COUNT
+022500     DISPLAY 'EXCEPTIONS...: ' WS-EXCEPTION-COUNT
+022600     CLOSE VALFILE
+022700     CLOSE EXCFILE
+022800     CLOSE GVEXTRCT.
+022900 3000-EXIT.
+023000     EXIT.

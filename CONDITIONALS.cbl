@@ -1,68 +1,609 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDITIONALS.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(9).
-           01 NUM2 PIC 9(9).
-           01 NUM3 PIC 9(5).
-           01 NUM4 PIC 9(6).
-           01 NEG-NUM PIC S9(9) VALUE -1234.
-           01 CLASS1 PIC X(9) VALUE 'ABCD '.
-           01 CHECK-VAL PIC 9(3).
-             88 PASS VALUES ARE 041 THRU 100.
-             88 FAIL VALUES ARE 000 THRU 40.
-           01 RESULT PIC 9(10).
-           01 TEMP PIC 9(9).
-
-       PROCEDURE DIVISION.
-      * INITIALIZE: Sets numeric fields to zeros and alphanumeric to spaces
-           INITIALIZE RESULT
-           INITIALIZE TEMP
-
-      * MOVE: Copies data from one storage area to another
-           MOVE 25 TO NUM1 NUM3.
-           MOVE 15 TO NUM2 NUM4.
-  
-      * COMPUTE: Performs arithmetic operations with operator precedence
-           COMPUTE RESULT = NUM1 + NUM2 * 2
-           DISPLAY 'COMPUTE RESULT: ' RESULT
-
-      * ADD: Sums two or more numeric values
-           ADD NUM1 TO NUM2 GIVING TEMP
-           DISPLAY 'ADD RESULT: ' TEMP
-
-      * MULTIPLY: Calculates the product of two numbers
-           MULTIPLY NUM1 BY NUM2 GIVING TEMP
-           DISPLAY 'MULTIPLY RESULT: ' TEMP
-
-      * DIVIDE: Performs division between numeric values
-           DIVIDE NUM1 BY 5 GIVING TEMP
-           DISPLAY 'DIVIDE RESULT: ' TEMP
-
-           IF NUM1 > NUM2 THEN
-             DISPLAY 'IN LOOP 1 - IF BLOCK'
-             IF NUM3 = NUM4 THEN
-               DISPLAY 'IN LOOP 2 - IF BLOCK'
-             ELSE
-               DISPLAY 'IN LOOP 2 - ELSE BLOCK'
-             END-IF
-           ELSE
-             DISPLAY 'IN LOOP 1 -ELSE BLOCK'
-           END-IF
-  
-           MOVE 65 TO CHECK-VAL.
-           IF PASS
-             DISPLAY 'PASSED WITH 'CHECK-VAL' MARKS.'.
-           IF FAIL
-             DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'.
-  
-           EVALUATE TRUE
-             WHEN NUM1 < 2
-               DISPLAY 'NUM1 LESS THAN 2'
-             WHEN NUM1 < 19
-               DISPLAY 'NUM1 LESS THAN 19'
-             WHEN NUM1 < 1000
-               DISPLAY 'NUM1 LESS THAN 1000'
-           END-EVALUATE.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CONDITIONALS.
+000300 AUTHOR. D. W. HARLOW.
+000400 INSTALLATION. ACADEMIC RECORDS DIVISION.
+000500 DATE-WRITTEN. 01/04/1987.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------
+001200* 01/04/1987 DWH   ORIGINAL CODING - DEMONSTRATION OF THE
+001300*                  88-LEVEL CONDITION, THE ARITHMETIC VERBS
+001400*                  AND EVALUATE TRUE.
+001500* 08/09/2026 RLM   REPLACED HARDCODED CHECK-VAL WITH SCOREFIL
+001600*                  BATCH INPUT, READ AGAINST A CUTOFF FROM
+001700*                  CTLFILE, ADDED A PASS/FAIL SUMMARY REPORT,
+001800*                  A NUM1 DISTRIBUTION HISTOGRAM, GRAND-TOTAL
+001900*                  ARITHMETIC ACCUMULATORS, SIGNED ADJUSTMENT
+002000*                  VALIDATION INTO NEG-NUM, CHECKPOINT/RESTART
+002100*                  SUPPORT, AND A TIMESTAMPED AUDIT TRAIL OF
+002200*                  EVERY PER-RECORD DECISION.
+002300*----------------------------------------------------------
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT SCOREFIL ASSIGN TO "SCOREFIL"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT CTLFILE ASSIGN TO "CTLFILE"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CHKFILE ASSIGN TO "CHKFILE"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT RPTFILE ASSIGN TO "RPTFILE"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT AUDFILE ASSIGN TO "AUDFILE"
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100*SCOREFIL - ONE RECORD PER STUDENT/CASE TO BE GRADED. MUST BE
+004200*SORTED ASCENDING BY SR-STUDENT-ID - THE CHECKPOINT/RESTART
+004300*LOGIC IN 1200-SKIP-TO-RESTART READS PAST EVERY KEY UP TO AND
+004400*INCLUDING CTL-RESTART-KEY AND DEPENDS ON THAT ORDER TO KNOW
+004500*IT HAS REACHED THE RESTART POINT.
+004600 FD  SCOREFIL.
+004700 01  SCORE-RECORD.
+004800     05  SR-STUDENT-ID          PIC X(10).
+004900     05  SR-CHECK-VAL           PIC 9(03).
+005000     05  SR-NUM1                PIC 9(09).
+005100     05  SR-NUM2                PIC 9(09).
+005200     05  SR-ADJ-SIGN            PIC X(01).
+005300     05  SR-ADJ-DIGITS-IN       PIC X(09).
+005400
+005500*CTLFILE - ONE CONTROL RECORD: PASS/FAIL CUTOFF AND THE
+005600*RESTART KEY TO RESUME A BATCH THAT ABENDED PARTWAY THROUGH
+005700 FD  CTLFILE.
+005800 01  CONTROL-RECORD.
+005900     05  CTL-CUTOFF-VAL         PIC 9(03).
+006000     05  CTL-RESTART-KEY        PIC X(10).
+006100
+006200*CHKFILE - RUNNING CHECKPOINT OF THE LAST STUDENT-ID
+006300*PROCESSED AND THE GRAND TOTALS/COUNTERS AS OF THAT POINT.
+006400*A RESTART SEEDS THE ACCUMULATORS FROM THE LAST CHECKPOINT
+006500*RECORD (SEE 1160-SEED-RUNNING-TOTALS) SO THE END-OF-JOB
+006600*SUMMARY ON A RESUMED RUN TOTALS THE WHOLE BATCH INSTEAD OF
+006700*JUST THE RESUMED PORTION.
+006800 FD  CHKFILE.
+006900 01  CHECKPOINT-RECORD.
+007000     05  CHK-LAST-KEY           PIC X(10).
+007100     05  CHK-RECORD-COUNT       PIC 9(09).
+007200     05  CHK-PASS-COUNT         PIC 9(09).
+007300     05  CHK-FAIL-COUNT         PIC 9(09).
+007400     05  CHK-TOTAL-COMPUTE      PIC 9(12).
+007500     05  CHK-TOTAL-ADD          PIC 9(12).
+007600     05  CHK-TOTAL-MULTIPLY     PIC 9(18).
+007700     05  CHK-TOTAL-DIVIDE       PIC 9(12).
+007800     05  CHK-BKT-LT2            PIC 9(07).
+007900     05  CHK-BKT-LT19           PIC 9(07).
+008000     05  CHK-BKT-LT1000         PIC 9(07).
+008100     05  CHK-BKT-OTHER          PIC 9(07).
+008200     05  CHK-INVALID-ADJ-CNT    PIC 9(09).
+008300     05  CHK-MULT-OVERFLOW-CNT  PIC 9(09).
+008400     05  CHK-MULT-TOT-OVFL-CNT  PIC 9(09).
+008500
+008600*RPTFILE - PERMANENT PASS/FAIL DETAIL AND SUMMARY REPORT
+008700 FD  RPTFILE.
+008800 01  REPORT-LINE                PIC X(132).
+008900
+009000*AUDFILE - TIMESTAMPED AUDIT TRAIL OF EVERY DECISION MADE
+009100 FD  AUDFILE.
+009200 01  AUDIT-RECORD.
+009300     05  AUD-TIMESTAMP          PIC X(16).
+009400     05  AUD-STUDENT-ID         PIC X(10).
+009500     05  AUD-PASS-FAIL          PIC X(01).
+009600     05  AUD-CLASS-TAG          PIC X(09).
+009700     05  AUD-NUM-BRANCH         PIC X(01).
+009800     05  AUD-COMPUTE-RESULT     PIC 9(10).
+009900     05  AUD-ADD-RESULT         PIC 9(10).
+010000     05  AUD-MULT-RESULT        PIC 9(18).
+010100     05  AUD-DIVIDE-RESULT      PIC 9(09).
+010200     05  AUD-ADJ-STATUS         PIC X(01).
+010300
+010400 WORKING-STORAGE SECTION.
+010500*ORIGINAL DEMONSTRATION FIELDS
+010600 01  NUM1                       PIC 9(9).
+010700 01  NUM2                       PIC 9(9).
+010800 01  NUM3                       PIC 9(9).
+010900 01  NUM4                       PIC 9(9).
+011000 01  NEG-NUM                    PIC S9(9) VALUE -1234.
+011100 01  TEMP                       PIC 9(10).
+011200 01  CLASS1                     PIC X(9) VALUE 'ABCD '.
+011300 01  CHECK-VAL                  PIC 9(3).
+011400 01  RESULT                     PIC 9(10).
+011500
+011600*GRAND-TOTAL ACCUMULATORS ACROSS THE BATCH
+011700 01  WS-GRAND-TOTALS.
+011800     05  WS-TOTAL-COMPUTE       PIC 9(12).
+011900     05  WS-TOTAL-ADD           PIC 9(12).
+012000     05  WS-TOTAL-MULTIPLY      PIC 9(18).
+012100     05  WS-TOTAL-DIVIDE        PIC 9(12).
+012200 01  WS-ADD-RESULT              PIC 9(10).
+012300 01  WS-MULT-TEMP               PIC 9(18).
+012400 01  WS-MULT-RESULT             PIC 9(18).
+012500 01  WS-DIVIDE-RESULT           PIC 9(09).
+012600
+012700*NUM1 DISTRIBUTION / HISTOGRAM BUCKETS
+012800 01  WS-BUCKET-COUNTS.
+012900     05  WS-BKT-LT2             PIC 9(07).
+013000     05  WS-BKT-LT19            PIC 9(07).
+013100     05  WS-BKT-LT1000          PIC 9(07).
+013200     05  WS-BKT-OTHER           PIC 9(07).
+013300
+013400*BATCH COUNTERS
+013500 01  WS-COUNTERS.
+013600     05  WS-RECORD-COUNT        PIC 9(09).
+013700     05  WS-PASS-COUNT          PIC 9(09).
+013800     05  WS-FAIL-COUNT          PIC 9(09).
+013900     05  WS-INVALID-ADJ-CNT     PIC 9(09).
+014000     05  WS-MULT-OVERFLOW-CNT   PIC 9(09).
+014100     05  WS-MULT-TOT-OVFL-CNT   PIC 9(09).
+014200     05  WS-CHECKPOINT-CTR      PIC 9(09).
+014300 01  WS-PASS-PERCENT            PIC 9(03)V9(02).
+014400
+014500*SWITCHES
+014600 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+014700     88  WS-EOF                 VALUE 'Y'.
+014800 01  WS-CHK-EOF-SW              PIC X(01) VALUE 'N'.
+014900     88  WS-CHK-EOF             VALUE 'Y'.
+015000 01  WS-CHK-FOUND-SW            PIC X(01) VALUE 'N'.
+015100     88  WS-CHK-FOUND           VALUE 'Y'.
+015200 01  WS-PASS-FAIL-SW            PIC X(01).
+015300     88  WS-PASS                VALUE 'P'.
+015400     88  WS-FAIL                VALUE 'F'.
+015500 01  WS-ADJ-VALID-SW            PIC X(01).
+015600     88  WS-ADJ-VALID           VALUE 'Y'.
+015700     88  WS-ADJ-INVALID         VALUE 'N'.
+015800
+015900*SIGNED-ADJUSTMENT WORK FIELD USED TO BUILD NEG-NUM
+016000 01  WS-ADJ-DIGITS              PIC 9(09).
+016100
+016200*AUDIT TIMESTAMP WORK FIELDS
+016300 01  WS-TIMESTAMP.
+016400     05  WS-TS-DATE             PIC 9(08).
+016500     05  WS-TS-TIME             PIC 9(08).
+016600
+016700*MISC WORK FIELD USED TO BUILD REPORT-LINE
+016800 01  WS-REPORT-PASS-FAIL-TXT    PIC X(06).
+016900
+017000 77  WS-CHECKPOINT-INTERVAL     PIC 9(03) VALUE 010.
+017100
+017200 PROCEDURE DIVISION.
+017300*============================================================
+017400* 0000-MAINLINE
+017500*   DRIVES THE SCOREFIL BATCH FROM OPEN THROUGH FINAL REPORT
+017600*============================================================
+017700 0000-MAINLINE.
+017800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+017900     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+018000         UNTIL WS-EOF
+018100     PERFORM 3000-FINALIZE THRU 3000-EXIT
+018200     STOP RUN.
+018300
+018400*============================================================
+018500* 1000-INITIALIZE
+018600*   OPENS THE INPUT FILES, READS THE CONTROL RECORD, OPENS
+018700*   THE OUTPUT FILES IN THE MODE THAT RECORD CALLS FOR, AND
+018800*   PRIMES THE FIRST SCORE RECORD
+018900*============================================================
+019000 1000-INITIALIZE.
+019100     OPEN INPUT  SCOREFIL
+019200     OPEN INPUT  CTLFILE
+019300     INITIALIZE WS-GRAND-TOTALS WS-BUCKET-COUNTS WS-COUNTERS
+019400     PERFORM 1100-READ-CONTROL-RECORD THRU 1100-EXIT
+019500     PERFORM 1150-OPEN-OUTPUT-FILES THRU 1150-EXIT
+019600     PERFORM 2100-READ-SCORE-RECORD THRU 2100-EXIT
+019700     PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT.
+019800 1000-EXIT.
+019900     EXIT.
+020000
+020100*============================================================
+020200* 1100-READ-CONTROL-RECORD
+020300*   READS THE CUTOFF AND RESTART KEY; DEFAULTS THE CUTOFF
+020400*   TO 41 IF NO CONTROL RECORD IS SUPPLIED
+020500*============================================================
+020600 1100-READ-CONTROL-RECORD.
+020700     READ CTLFILE
+020800         AT END
+020900             MOVE 041 TO CTL-CUTOFF-VAL
+021000             MOVE SPACES TO CTL-RESTART-KEY
+021100     END-READ.
+021200 1100-EXIT.
+021300     EXIT.
+021400
+021500*============================================================
+021600* 1150-OPEN-OUTPUT-FILES
+021700*   A RESTART KEY MEANS THIS RUN IS RESUMING A BATCH THAT
+021800*   ABENDED PARTWAY THROUGH, SO CHKFILE/RPTFILE/AUDFILE MUST
+021900*   BE OPENED EXTEND TO APPEND ONTO THE RECORDS ALREADY
+022000*   WRITTEN FOR THE PART OF THE BATCH THAT ALREADY COMPLETED.
+022100*   OPEN OUTPUT IS ONLY SAFE - AND ONLY USED - ON A FRESH RUN,
+022200*   SINCE IT TRUNCATES EACH FILE. THE RUNNING TOTALS ARE SEEDED
+022300*   FROM THE LAST CHECKPOINT RECORD BEFORE CHKFILE ITSELF IS
+022400*   SWITCHED OVER TO EXTEND, SO THE END-OF-JOB SUMMARY ON A
+022500*   RESUMED RUN COVERS THE WHOLE BATCH, NOT JUST WHAT THIS RUN
+022600*   PROCESSED.
+022700*============================================================
+022800 1150-OPEN-OUTPUT-FILES.
+022900     IF CTL-RESTART-KEY NOT = SPACES
+023000         PERFORM 1160-SEED-RUNNING-TOTALS THRU 1160-EXIT
+023100         OPEN EXTEND CHKFILE
+023200         OPEN EXTEND RPTFILE
+023300         OPEN EXTEND AUDFILE
+023400     ELSE
+023500         OPEN OUTPUT CHKFILE
+023600         OPEN OUTPUT RPTFILE
+023700         OPEN OUTPUT AUDFILE
+023800     END-IF.
+023900 1150-EXIT.
+024000     EXIT.
+024100
+024200*============================================================
+024300* 1160-SEED-RUNNING-TOTALS
+024400*   READS CHKFILE FORWARD TO ITS LAST CHECKPOINT RECORD AND
+024500*   LOADS THE GRAND TOTALS/COUNTERS AS OF THAT POINT INTO
+024600*   WORKING-STORAGE, THEN CLOSES CHKFILE SO 1150 CAN REOPEN IT
+024700*   EXTEND. IF NO CHECKPOINT RECORD EXISTS YET, THE ZEROES
+024800*   1000-INITIALIZE ALREADY SET STAND.
+024900*============================================================
+025000 1160-SEED-RUNNING-TOTALS.
+025100     OPEN INPUT CHKFILE
+025200     PERFORM 1170-READ-CHECKPOINT-RECORD THRU 1170-EXIT
+025300         UNTIL WS-CHK-EOF
+025400     CLOSE CHKFILE
+025500     IF WS-CHK-FOUND
+025600         MOVE CHK-RECORD-COUNT      TO WS-RECORD-COUNT
+025700         MOVE CHK-PASS-COUNT        TO WS-PASS-COUNT
+025800         MOVE CHK-FAIL-COUNT        TO WS-FAIL-COUNT
+025900         MOVE CHK-TOTAL-COMPUTE     TO WS-TOTAL-COMPUTE
+026000         MOVE CHK-TOTAL-ADD         TO WS-TOTAL-ADD
+026100         MOVE CHK-TOTAL-MULTIPLY    TO WS-TOTAL-MULTIPLY
+026200         MOVE CHK-TOTAL-DIVIDE      TO WS-TOTAL-DIVIDE
+026300         MOVE CHK-BKT-LT2           TO WS-BKT-LT2
+026400         MOVE CHK-BKT-LT19          TO WS-BKT-LT19
+026500         MOVE CHK-BKT-LT1000        TO WS-BKT-LT1000
+026600         MOVE CHK-BKT-OTHER         TO WS-BKT-OTHER
+026700         MOVE CHK-INVALID-ADJ-CNT   TO WS-INVALID-ADJ-CNT
+026800         MOVE CHK-MULT-OVERFLOW-CNT TO WS-MULT-OVERFLOW-CNT
+026900         MOVE CHK-MULT-TOT-OVFL-CNT TO WS-MULT-TOT-OVFL-CNT
+027000     END-IF.
+027100 1160-EXIT.
+027200     EXIT.
+027300
+027400*============================================================
+027500* 1170-READ-CHECKPOINT-RECORD
+027600*============================================================
+027700 1170-READ-CHECKPOINT-RECORD.
+027800     READ CHKFILE
+027900         AT END
+028000             SET WS-CHK-EOF TO TRUE
+028100         NOT AT END
+028200             SET WS-CHK-FOUND TO TRUE
+028300     END-READ.
+028400 1170-EXIT.
+028500     EXIT.
+028600
+028700*============================================================
+028800* 1200-SKIP-TO-RESTART
+028900*   WHEN A RESTART KEY IS SUPPLIED, READS PAST EVERY RECORD
+029000*   UP TO AND INCLUDING THAT KEY SO THE BATCH RESUMES WITH
+029100*   THE RECORD THAT FOLLOWS THE LAST ONE CHECKPOINTED. THIS
+029200*   DEPENDS ON SCOREFIL BEING SORTED ASCENDING BY
+029300*   SR-STUDENT-ID - SEE THE FD COMMENT ABOVE.
+029400*============================================================
+029500 1200-SKIP-TO-RESTART.
+029600     IF CTL-RESTART-KEY NOT = SPACES
+029700         PERFORM UNTIL WS-EOF
+029800                 OR SR-STUDENT-ID > CTL-RESTART-KEY
+029900             PERFORM 2100-READ-SCORE-RECORD THRU 2100-EXIT
+030000         END-PERFORM
+030100     END-IF.
+030200 1200-EXIT.
+030300     EXIT.
+030400
+030500*============================================================
+030600* 2000-PROCESS-BATCH
+030700*   ONE ITERATION PER SCORE RECORD - GRADE IT, CLASSIFY IT,
+030800*   RUN THE ARITHMETIC, VALIDATE ITS ADJUSTMENT, LOG IT, AND
+030900*   READ THE NEXT RECORD AHEAD FOR THE CONTROLLING PERFORM
+031000*============================================================
+031100 2000-PROCESS-BATCH.
+031200     ADD 1 TO WS-RECORD-COUNT
+031300     PERFORM 2200-EVALUATE-PASS-FAIL THRU 2200-EXIT
+031400     PERFORM 2300-CLASSIFY-NUM1 THRU 2300-EXIT
+031500     PERFORM 2400-COMPUTE-ARITHMETIC THRU 2400-EXIT
+031600     PERFORM 2500-VALIDATE-ADJUSTMENT THRU 2500-EXIT
+031700     PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT
+031800     PERFORM 2700-WRITE-AUDIT-RECORD THRU 2700-EXIT
+031900     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+032000     PERFORM 2100-READ-SCORE-RECORD THRU 2100-EXIT.
+032100 2000-EXIT.
+032200     EXIT.
+032300
+032400*============================================================
+032500* 2100-READ-SCORE-RECORD
+032600*============================================================
+032700 2100-READ-SCORE-RECORD.
+032800     READ SCOREFIL
+032900         AT END
+033000             SET WS-EOF TO TRUE
+033100     END-READ.
+033200 2100-EXIT.
+033300     EXIT.
+033400
+033500*============================================================
+033600* 2200-EVALUATE-PASS-FAIL
+033700*   GRADES CHECK-VAL AGAINST THE CUTOFF READ FROM CTLFILE,
+033800*   REPLACING THE OLD FIXED 88-LEVEL RANGES SO OPS CAN CHANGE
+033900*   THE PASSING MARK WITHOUT A RECOMPILE. CLASS1 IS TAGGED
+034000*   PER RECORD INSTEAD OF SITTING AS A STATIC LITERAL.
+034100*============================================================
+034200 2200-EVALUATE-PASS-FAIL.
+034300     MOVE SR-CHECK-VAL TO CHECK-VAL
+034400     IF CHECK-VAL >= CTL-CUTOFF-VAL
+034500         SET WS-PASS TO TRUE
+034600         MOVE 'PASSREC' TO CLASS1
+034700         ADD 1 TO WS-PASS-COUNT
+034800         DISPLAY 'PASSED WITH ' CHECK-VAL ' MARKS.'
+034900     ELSE
+035000         SET WS-FAIL TO TRUE
+035100         MOVE 'FAILREC' TO CLASS1
+035200         ADD 1 TO WS-FAIL-COUNT
+035300         DISPLAY 'FAILED WITH ' CHECK-VAL ' MARKS.'
+035400     END-IF.
+035500 2200-EXIT.
+035600     EXIT.
+035700
+035800*============================================================
+035900* 2300-CLASSIFY-NUM1
+036000*   RUNS THE ORIGINAL NUM1/NUM2 COMPARISON AND TALLIES NUM1
+036100*   INTO THE SAME THREE RANGE BUCKETS THE OLD EVALUATE TRUE
+036200*   USED, PLUS AN OTHER BUCKET FOR 1000 AND ABOVE, SO THE
+036300*   END-OF-JOB REPORT CAN PRINT A DISTRIBUTION HISTOGRAM.
+036400*============================================================
+036500 2300-CLASSIFY-NUM1.
+036600     MOVE SR-NUM1 TO NUM1
+036700     MOVE SR-NUM2 TO NUM2
+036800     MOVE SR-NUM1 TO NUM3
+036900     MOVE SR-NUM2 TO NUM4
+037000     IF NUM1 > NUM2
+037100         DISPLAY 'IN LOOP 1 - IF BLOCK'
+037200         IF NUM3 = NUM4
+037300             DISPLAY 'IN LOOP 2 - IF BLOCK'
+037400         ELSE
+037500             DISPLAY 'IN LOOP 2 - ELSE BLOCK'
+037600         END-IF
+037700     ELSE
+037800         DISPLAY 'IN LOOP 1 -ELSE BLOCK'
+037900     END-IF
+038000     EVALUATE TRUE
+038100         WHEN NUM1 < 2
+038200             ADD 1 TO WS-BKT-LT2
+038300             DISPLAY 'NUM1 LESS THAN 2'
+038400         WHEN NUM1 < 19
+038500             ADD 1 TO WS-BKT-LT19
+038600             DISPLAY 'NUM1 LESS THAN 19'
+038700         WHEN NUM1 < 1000
+038800             ADD 1 TO WS-BKT-LT1000
+038900             DISPLAY 'NUM1 LESS THAN 1000'
+039000         WHEN OTHER
+039100             ADD 1 TO WS-BKT-OTHER
+039200             DISPLAY 'NUM1 1000 OR GREATER'
+039300     END-EVALUATE.
+039400 2300-EXIT.
+039500     EXIT.
+039600
+039700*============================================================
+039800* 2400-COMPUTE-ARITHMETIC
+039900*   RUNS THE ORIGINAL COMPUTE/ADD/MULTIPLY/DIVIDE BLOCK AND
+040000*   ROLLS EACH RESULT INTO A GRAND-TOTAL ACCUMULATOR INSTEAD
+040100*   OF LETTING TEMP BE OVERWRITTEN AND LOST. NUM1/NUM2 NOW
+040200*   COME FROM REAL SCOREFIL DATA RATHER THAN A HARDCODED
+040300*   25/15, SO THE MULTIPLY STEP USES THE PIC 9(18) WORK FIELD
+040400*   WS-MULT-TEMP WITH ON SIZE ERROR - TWO PIC 9(09) FACTORS
+040500*   CAN PRODUCE UP TO AN 18-DIGIT PRODUCT, AND WITHOUT THIS
+040600*   GUARD A PIC 9(09) RESULT FIELD TRUNCATES SILENTLY. THE
+040700*   GRAND-TOTAL ADD INTO WS-TOTAL-MULTIPLY IS GUARDED TOO -
+040800*   IT IS ALREADY SIZED TO A SINGLE RECORD'S WORST-CASE
+040900*   PRODUCT, SO A FEW NEAR-MAX RECORDS IN A LARGE BATCH CAN
+041000*   STILL OVERFLOW IT.
+041100*============================================================
+041200 2400-COMPUTE-ARITHMETIC.
+041300     COMPUTE RESULT = NUM1 + NUM2 * 2
+041400     DISPLAY 'COMPUTE RESULT: ' RESULT
+041500     ADD RESULT TO WS-TOTAL-COMPUTE
+041600     ADD NUM1 TO NUM2 GIVING TEMP
+041700     DISPLAY 'ADD RESULT: ' TEMP
+041800     MOVE TEMP TO WS-ADD-RESULT
+041900     ADD TEMP TO WS-TOTAL-ADD
+042000     MULTIPLY NUM1 BY NUM2 GIVING WS-MULT-TEMP
+042100         ON SIZE ERROR
+042200             ADD 1 TO WS-MULT-OVERFLOW-CNT
+042300             DISPLAY 'MULTIPLY OVERFLOW FOR ' SR-STUDENT-ID
+042400     END-MULTIPLY
+042500     DISPLAY 'MULTIPLY RESULT: ' WS-MULT-TEMP
+042600     MOVE WS-MULT-TEMP TO WS-MULT-RESULT
+042700     ADD WS-MULT-TEMP TO WS-TOTAL-MULTIPLY
+042800         ON SIZE ERROR
+042900             ADD 1 TO WS-MULT-TOT-OVFL-CNT
+043000             DISPLAY 'MULTIPLY GRAND TOTAL OVERFLOW AT '
+043100                     SR-STUDENT-ID
+043200     END-ADD
+043300     DIVIDE NUM1 BY 5 GIVING TEMP
+043400     DISPLAY 'DIVIDE RESULT: ' TEMP
+043500     MOVE TEMP TO WS-DIVIDE-RESULT
+043600     ADD TEMP TO WS-TOTAL-DIVIDE.
+043700 2400-EXIT.
+043800     EXIT.
+043900
+044000*============================================================
+044100* 2500-VALIDATE-ADJUSTMENT
+044200*   PARSES SR-ADJ-SIGN/SR-ADJ-DIGITS-IN INTO NEG-NUM, THE
+044300*   SIGNED S9(9) RECONCILIATION FIELD. ANYTHING THAT IS NOT
+044400*   A LEADING + OR - FOLLOWED BY NINE DIGITS IS REJECTED AND
+044500*   COUNTED RATHER THAN LEFT TO CORRUPT NEG-NUM.
+044600*============================================================
+044700 2500-VALIDATE-ADJUSTMENT.
+044800     SET WS-ADJ-INVALID TO TRUE
+044900     IF (SR-ADJ-SIGN = '+' OR SR-ADJ-SIGN = '-')
+045000             AND SR-ADJ-DIGITS-IN IS NUMERIC
+045100         MOVE SR-ADJ-DIGITS-IN TO WS-ADJ-DIGITS
+045200         IF SR-ADJ-SIGN = '-'
+045300             COMPUTE NEG-NUM = 0 - WS-ADJ-DIGITS
+045400         ELSE
+045500             MOVE WS-ADJ-DIGITS TO NEG-NUM
+045600         END-IF
+045700         SET WS-ADJ-VALID TO TRUE
+045800         DISPLAY 'ADJUSTMENT ACCEPTED: ' NEG-NUM
+045900     ELSE
+046000         ADD 1 TO WS-INVALID-ADJ-CNT
+046100         DISPLAY 'ADJUSTMENT REJECTED FOR ' SR-STUDENT-ID
+046200                 ' - NOT A VALID SIGNED 9(9) VALUE'
+046300     END-IF.
+046400 2500-EXIT.
+046500     EXIT.
+046600
+046700*============================================================
+046800* 2600-WRITE-DETAIL-LINE
+046900*   WRITES ONE PERMANENT REPORT LINE PER RECORD SHOWING THE
+047000*   STUDENT/CASE, ITS CHECK-VAL, AND THE PASS/FAIL CALL.
+047100*============================================================
+047200 2600-WRITE-DETAIL-LINE.
+047300     IF WS-PASS
+047400         MOVE 'PASSED' TO WS-REPORT-PASS-FAIL-TXT
+047500     ELSE
+047600         MOVE 'FAILED' TO WS-REPORT-PASS-FAIL-TXT
+047700     END-IF
+047800     MOVE SPACES TO REPORT-LINE
+047900     STRING 'DETAIL  ' SR-STUDENT-ID ' CHECK-VAL='
+048000             CHECK-VAL ' RESULT=' WS-REPORT-PASS-FAIL-TXT
+048100             INTO REPORT-LINE
+048200     WRITE REPORT-LINE.
+048300 2600-EXIT.
+048400     EXIT.
+048500
+048600*============================================================
+048700* 2700-WRITE-AUDIT-RECORD
+048800*   WRITES A TIMESTAMPED AUDIT RECORD FOR EVERY DECISION THIS
+048900*   PROGRAM MAKES ON THE CURRENT RECORD SO THE JOB'S WORK IS
+049000*   RETRIEVABLE AFTER THE JOB LOG HAS AGED OFF.
+049100*============================================================
+049200 2700-WRITE-AUDIT-RECORD.
+049300     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+049400     ACCEPT WS-TS-TIME FROM TIME
+049500     MOVE SPACES TO AUDIT-RECORD
+049600     STRING WS-TS-DATE WS-TS-TIME INTO AUD-TIMESTAMP
+049700     MOVE SR-STUDENT-ID TO AUD-STUDENT-ID
+049800     MOVE WS-PASS-FAIL-SW TO AUD-PASS-FAIL
+049900     MOVE CLASS1 TO AUD-CLASS-TAG
+050000     IF NUM1 > NUM2
+050100         MOVE 'G' TO AUD-NUM-BRANCH
+050200     ELSE
+050300         MOVE 'L' TO AUD-NUM-BRANCH
+050400     END-IF
+050500     MOVE RESULT TO AUD-COMPUTE-RESULT
+050600     MOVE WS-ADD-RESULT TO AUD-ADD-RESULT
+050700     MOVE WS-MULT-RESULT TO AUD-MULT-RESULT
+050800     MOVE WS-DIVIDE-RESULT TO AUD-DIVIDE-RESULT
+050900     MOVE WS-ADJ-VALID-SW TO AUD-ADJ-STATUS
+051000     WRITE AUDIT-RECORD.
+051100 2700-EXIT.
+051200     EXIT.
+051300
+051400*============================================================
+051500* 2800-WRITE-CHECKPOINT
+051600*   EVERY WS-CHECKPOINT-INTERVAL RECORDS, DROPS A CHECKPOINT
+051700*   OF THE LAST STUDENT-ID PROCESSED AND THE RUNNING TOTALS AS
+051800*   OF THAT RECORD, SO AN ABEND PARTWAY THROUGH A LARGE BATCH
+051900*   CAN RESTART PAST IT - WITH THE GRAND TOTALS INTACT -
+052000*   RATHER THAN REPROCESSING THE WHOLE FILE OR LOSING THE
+052100*   EARLIER PORTION'S TOTALS.
+052200*============================================================
+052300 2800-WRITE-CHECKPOINT.
+052400     ADD 1 TO WS-CHECKPOINT-CTR
+052500     IF WS-CHECKPOINT-CTR >= WS-CHECKPOINT-INTERVAL
+052600         PERFORM 2850-BUILD-CHECKPOINT-RECORD THRU 2850-EXIT
+052700         WRITE CHECKPOINT-RECORD
+052800         MOVE 0 TO WS-CHECKPOINT-CTR
+052900     END-IF.
+053000 2800-EXIT.
+053100     EXIT.
+053200
+053300*============================================================
+053400* 2850-BUILD-CHECKPOINT-RECORD
+053500*   MOVES THE CURRENT STUDENT-ID AND EVERY GRAND TOTAL/COUNTER
+053600*   INTO CHECKPOINT-RECORD. SHARED BY 2800 AND 3000 SO THE TWO
+053700*   PLACES THAT WRITE A CHECKPOINT CANNOT DRIFT OUT OF SYNC.
+053800*============================================================
+053900 2850-BUILD-CHECKPOINT-RECORD.
+054000     MOVE SR-STUDENT-ID         TO CHK-LAST-KEY
+054100     MOVE WS-RECORD-COUNT       TO CHK-RECORD-COUNT
+054200     MOVE WS-PASS-COUNT         TO CHK-PASS-COUNT
+054300     MOVE WS-FAIL-COUNT         TO CHK-FAIL-COUNT
+054400     MOVE WS-TOTAL-COMPUTE      TO CHK-TOTAL-COMPUTE
+054500     MOVE WS-TOTAL-ADD          TO CHK-TOTAL-ADD
+054600     MOVE WS-TOTAL-MULTIPLY     TO CHK-TOTAL-MULTIPLY
+054700     MOVE WS-TOTAL-DIVIDE       TO CHK-TOTAL-DIVIDE
+054800     MOVE WS-BKT-LT2            TO CHK-BKT-LT2
+054900     MOVE WS-BKT-LT19           TO CHK-BKT-LT19
+055000     MOVE WS-BKT-LT1000         TO CHK-BKT-LT1000
+055100     MOVE WS-BKT-OTHER          TO CHK-BKT-OTHER
+055200     MOVE WS-INVALID-ADJ-CNT    TO CHK-INVALID-ADJ-CNT
+055300     MOVE WS-MULT-OVERFLOW-CNT  TO CHK-MULT-OVERFLOW-CNT
+055400     MOVE WS-MULT-TOT-OVFL-CNT  TO CHK-MULT-TOT-OVFL-CNT.
+055500 2850-EXIT.
+055600     EXIT.
+055700
+055800*============================================================
+055900* 3000-FINALIZE
+056000*   WRITES THE END-OF-JOB SUMMARY - PASS/FAIL COUNTS AND
+056100*   PERCENTAGE, THE ARITHMETIC GRAND TOTALS, AND THE NUM1
+056200*   DISTRIBUTION HISTOGRAM - DROPS A FINAL CHECKPOINT, AND
+056300*   CLOSES EVERY FILE.
+056400*============================================================
+056500 3000-FINALIZE.
+056600     IF WS-RECORD-COUNT > 0
+056700         COMPUTE WS-PASS-PERCENT ROUNDED =
+056800             (WS-PASS-COUNT / WS-RECORD-COUNT) * 100
+056900     ELSE
+057000         MOVE 0 TO WS-PASS-PERCENT
+057100     END-IF
+057200     MOVE SPACES TO REPORT-LINE
+057300     STRING 'SUMMARY RECORDS=' WS-RECORD-COUNT
+057400             ' PASS=' WS-PASS-COUNT ' FAIL=' WS-FAIL-COUNT
+057500             ' PASS-PCT=' WS-PASS-PERCENT
+057600             INTO REPORT-LINE
+057700     WRITE REPORT-LINE
+057800     MOVE SPACES TO REPORT-LINE
+057900     STRING 'TOTALS  COMPUTE=' WS-TOTAL-COMPUTE
+058000             ' ADD=' WS-TOTAL-ADD ' MULTIPLY=' WS-TOTAL-MULTIPLY
+058100             ' DIVIDE=' WS-TOTAL-DIVIDE
+058200             INTO REPORT-LINE
+058300     WRITE REPORT-LINE
+058400     MOVE SPACES TO REPORT-LINE
+058500     STRING 'HISTO   LT-2=' WS-BKT-LT2 ' LT-19=' WS-BKT-LT19
+058600             ' LT-1000=' WS-BKT-LT1000
+058700             ' GE-1000=' WS-BKT-OTHER
+058800             INTO REPORT-LINE
+058900     WRITE REPORT-LINE
+059000     MOVE SPACES TO REPORT-LINE
+059100     STRING 'ADJUST  INVALID-ADJUSTMENTS=' WS-INVALID-ADJ-CNT
+059200             ' MULTIPLY-OVERFLOWS=' WS-MULT-OVERFLOW-CNT
+059300             ' MULTIPLY-TOTAL-OVERFLOWS=' WS-MULT-TOT-OVFL-CNT
+059400             INTO REPORT-LINE
+059500     WRITE REPORT-LINE
+059600     DISPLAY 'PASS COUNT: ' WS-PASS-COUNT
+059700     DISPLAY 'FAIL COUNT: ' WS-FAIL-COUNT
+059800     DISPLAY 'PASS PCT..: ' WS-PASS-PERCENT
+059900     IF WS-RECORD-COUNT > 0
+060000         PERFORM 2850-BUILD-CHECKPOINT-RECORD THRU 2850-EXIT
+060100         WRITE CHECKPOINT-RECORD
+060200     END-IF
+060300     CLOSE SCOREFIL
+060400     CLOSE CTLFILE
+060500     CLOSE CHKFILE
+060600     CLOSE RPTFILE
+060700     CLOSE AUDFILE.
+060800 3000-EXIT.
+060900     EXIT.

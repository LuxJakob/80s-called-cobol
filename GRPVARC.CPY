@@ -0,0 +1,11 @@
+000100*------------------------------------------------------------
+000200* GRPVARC - SHARED RECORD LAYOUT FOR THE VARIABLES GROUP ITEM
+000300* DEMONSTRATED BY VARS. COPY THIS MEMBER RATHER THAN HAND-
+000400* DECLARING SUBVAR-1 THRU SUBVAR-4 IN EACH PROGRAM THAT NEEDS
+000500* TO READ OR WRITE THE GVEXTRCT EXTRACT FILE.
+000600*------------------------------------------------------------
+000700 01  GROUP-VAR.
+000800     05  SUBVAR-1               PIC 9(4)  VALUE 1337.
+000900     05  SUBVAR-2               PIC X(9)  VALUE ' - Lorem '.
+001000     05  SUBVAR-3               PIC A(6)  VALUE 'ipsum '.
+001100     05  SUBVAR-4               PIC A(20) VALUE 'dolor'.
